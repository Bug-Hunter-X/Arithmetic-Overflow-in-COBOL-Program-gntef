@@ -1,22 +1,717 @@
-01  WS-DATA-RECORD. 
-    05  WS-CUSTOMER-ID     PIC 9(5). 
-    05  WS-CUSTOMER-NAME   PIC X(30). 
-    05  WS-CUSTOMER-BALANCE PIC 9(7)V99. 
-
-01  WS-TOTAL-BALANCE      PIC 9(8)V99 VALUE ZEROS. 
-01  WS-OVERFLOW-FLAG      PIC 9 VALUE 0.
-
-PROCEDURE DIVISION.
-    ... 
-    READ CUSTOMER-FILE INTO WS-DATA-RECORD AT END MOVE 1 TO WS-EOF.
-    ...
-    IF WS-EOF = 1 THEN
-       DISPLAY "End of file reached."
-       STOP RUN
-    END-IF
-    ...
-    ADD WS-CUSTOMER-BALANCE TO WS-TOTAL-BALANCE ON SIZE ERROR MOVE 1 TO WS-OVERFLOW-FLAG.
-    IF WS-OVERFLOW-FLAG = 1 THEN
-        DISPLAY "Arithmetic overflow detected. Total balance may be inaccurate."
-    END-IF
-    ...
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CF-SEGMENT-CODE WITH DUPLICATES
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-EXTRACT-STATUS.
+           SELECT MAINT-TRANS-FILE ASSIGN TO "MAINTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CF-CUSTOMER-RECORD.
+           05  CF-CUSTOMER-ID      PIC 9(5).
+           05  CF-CUSTOMER-NAME    PIC X(30).
+           05  CF-SEGMENT-CODE     PIC X(4).
+           05  CF-CUSTOMER-BALANCE PIC S9(9)V99 COMP-3.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-CUSTOMER-ID      PIC 9(5).
+           05  EXC-CUSTOMER-NAME    PIC X(30).
+           05  EXC-CUSTOMER-BALANCE PIC S9(9)V99 COMP-3.
+           05  EXC-REASON-CODE      PIC X(10).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-COUNT    PIC 9(7).
+           05  CTL-HASH-TOTAL      PIC 9(9).
+           05  CTL-TOTAL-BALANCE   PIC S9(9)V99.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-RESUME-SEGMENT-CODE PIC X(4).
+           05  RST-LAST-CUSTOMER-ID    PIC 9(5).
+           05  RST-TOTAL-BALANCE       PIC S9(9)V99.
+           05  RST-RECORD-COUNT        PIC 9(7).
+           05  RST-HASH-TOTAL          PIC 9(15) COMP-3.
+           05  RST-READ-COUNT          PIC 9(7).
+           05  RST-READ-HASH-TOTAL     PIC 9(15) COMP-3.
+           05  RST-OVERFLOW-FLAG       PIC 9.
+           05  RST-SEGMENT-SUBTOTAL    PIC S9(9)V99.
+           05  RST-PAGE-NUMBER         PIC 9(4).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(132).
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-BATCH-DATE           PIC 9(8).
+           05  GL-RECORD-COUNT         PIC 9(7).
+           05  GL-TOTAL-BALANCE        PIC S9(9)V99.
+           05  GL-OVERFLOW-INDICATOR   PIC X(1).
+
+       FD  MAINT-TRANS-FILE.
+       01  MAINT-TRANS-RECORD.
+           05  MT-CUSTOMER-ID          PIC 9(5).
+           05  MT-CORRECTED-BALANCE    PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-EXCEPTION-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-CONTROL-FILE-STATUS   PIC X(2) VALUE "00".
+       01  WS-RESTART-FILE-STATUS   PIC X(2) VALUE "00".
+       01  WS-REPORT-FILE-STATUS    PIC X(2) VALUE "00".
+       01  WS-GL-EXTRACT-STATUS     PIC X(2) VALUE "00".
+       01  WS-BATCH-DATE            PIC 9(8) VALUE ZEROS.
+       01  WS-MAINT-TRANS-STATUS    PIC X(2) VALUE "00".
+       01  WS-RUN-MODE              PIC X(5) VALUE SPACES.
+       01  WS-MAINT-EOF             PIC 9 VALUE 0.
+       01  WS-GL-FILE-IS-NEW        PIC 9 VALUE 0.
+
+       01  WS-RECORD-COUNT          PIC 9(7) VALUE ZEROS.
+       01  WS-HASH-TOTAL            PIC 9(15) COMP-3 VALUE ZEROS.
+       01  WS-READ-COUNT            PIC 9(7) VALUE ZEROS.
+       01  WS-READ-HASH-TOTAL       PIC 9(15) COMP-3 VALUE ZEROS.
+       01  WS-REJECTED-COUNT        PIC 9(7) VALUE ZEROS.
+       01  WS-CONTROL-RECORD-FOUND  PIC 9 VALUE 0.
+       01  WS-RECONCILE-MISMATCH    PIC 9 VALUE 0.
+
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 1000.
+       01  WS-RESTART-FOUND         PIC 9 VALUE 0.
+
+       01  WS-REPORT-LINE           PIC X(132).
+       01  WS-PAGE-NUMBER           PIC 9(4) VALUE ZEROS.
+       01  WS-LINE-COUNT            PIC 9(3) VALUE 999.
+       01  WS-LINES-PER-PAGE        PIC 9(3) VALUE 050.
+       01  WS-EDIT-PAGE             PIC ZZZ9.
+       01  WS-EDIT-ID               PIC ZZZZ9.
+       01  WS-EDIT-BALANCE          PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-EDIT-RUNTOTAL         PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-EDIT-REJECTED         PIC ZZZZZZ9.
+
+       01  WS-VALID-RECORD          PIC 9 VALUE 1.
+       01  WS-REJECT-REASON         PIC X(10) VALUE SPACES.
+       01  WS-MAX-PLAUSIBLE-BALANCE PIC S9(9)V99 COMP-3
+                                     VALUE 50000000.00.
+       01  WS-LAST-POST-OK          PIC 9 VALUE 0.
+
+       01  WS-DATA-RECORD.
+           05  WS-CUSTOMER-ID      PIC 9(5).
+           05  WS-CUSTOMER-NAME    PIC X(30).
+           05  WS-SEGMENT-CODE     PIC X(4).
+           05  WS-CUSTOMER-BALANCE PIC S9(9)V99 COMP-3.
+
+       01  WS-TOTAL-BALANCE        PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-OVERFLOW-FLAG        PIC 9 VALUE 0.
+       01  WS-EOF                  PIC 9 VALUE 0.
+
+       01  WS-PREV-SEGMENT-CODE    PIC X(4) VALUE SPACES.
+       01  WS-FIRST-RECORD-SW      PIC 9 VALUE 1.
+       01  WS-SEGMENT-SUBTOTAL     PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01  WS-RESUME-SEGMENT-CODE  PIC X(4) VALUE SPACES.
+       01  WS-RESUME-CUSTOMER-ID   PIC 9(5) VALUE ZEROS.
+
+       01  WS-EXCEPTION-TABLE-MAX   PIC 9(5) VALUE 10000.
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXC-TABLE-ID OCCURS 10000 TIMES PIC 9(5).
+       01  WS-EXCEPTION-COUNT       PIC 9(5) VALUE ZEROS.
+       01  WS-EXC-IDX               PIC 9(5) VALUE ZEROS.
+       01  WS-OUTSTANDING-FOUND     PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = "MAINT"
+               PERFORM MAINTENANCE-PROCESS
+           ELSE
+               PERFORM MAIN-PROCESS
+           END-IF
+           STOP RUN.
+
+       MAIN-PROCESS.
+           PERFORM READ-RESTART-CHECKPOINT
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - unable to open CUSTOMER-FILE, status "
+                   WS-CUSTOMER-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FOUND = 1
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - unable to open EXCEPTION-FILE, "
+                   "status " WS-EXCEPTION-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FOUND = 1
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - unable to open REPORT-FILE, status "
+                   WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM POSITION-CUSTOMER-FILE
+           PERFORM UNTIL WS-EOF = 1
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-DATA-RECORD
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-CUSTOMER-FILE-STATUS NOT = "00"
+                           DISPLAY "FATAL - error reading "
+                               "CUSTOMER-FILE, status "
+                               WS-CUSTOMER-FILE-STATUS
+                           STOP RUN
+                       END-IF
+                       PERFORM PROCESS-CUSTOMER-RECORD
+               END-READ
+           END-PERFORM
+           IF WS-FIRST-RECORD-SW = 0
+               PERFORM PRINT-SEGMENT-SUBTOTAL
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL-LINE
+           CLOSE CUSTOMER-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE REPORT-FILE
+           PERFORM RECONCILE-CONTROL-TOTALS
+           PERFORM CLEAR-RESTART-CHECKPOINT
+           IF WS-RECONCILE-MISMATCH = 1
+               MOVE 16 TO RETURN-CODE
+               DISPLAY "GL-EXTRACT-FILE NOT produced - control "
+                   "total mismatch must be resolved first."
+           ELSE
+               PERFORM WRITE-GL-EXTRACT
+           END-IF
+           DISPLAY "End of file reached."
+           DISPLAY "Grand total balance: " WS-TOTAL-BALANCE
+           DISPLAY "Records rejected during validation: "
+               WS-REJECTED-COUNT.
+
+       MAINTENANCE-PROCESS.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - unable to open CUSTOMER-FILE, status "
+                   WS-CUSTOMER-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT MAINT-TRANS-FILE
+           IF WS-MAINT-TRANS-STATUS NOT = "00"
+               DISPLAY "FATAL - unable to open MAINT-TRANS-FILE, "
+                   "status " WS-MAINT-TRANS-STATUS
+               STOP RUN
+           END-IF
+           PERFORM LOAD-OUTSTANDING-EXCEPTIONS
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+               IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+                   DISPLAY "FATAL - unable to open EXCEPTION-FILE, "
+                       "status " WS-EXCEPTION-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           PERFORM LOAD-PERSISTED-TOTALS
+           PERFORM UNTIL WS-MAINT-EOF = 1
+               READ MAINT-TRANS-FILE
+                   AT END MOVE 1 TO WS-MAINT-EOF
+                   NOT AT END PERFORM APPLY-MAINTENANCE-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM SAVE-PERSISTED-TOTALS
+           CLOSE CUSTOMER-FILE
+           CLOSE MAINT-TRANS-FILE
+           CLOSE EXCEPTION-FILE
+           DISPLAY "Maintenance run complete. Corrected record(s) "
+               "posted to GL-EXTRACT-FILE.".
+
+       LOAD-OUTSTANDING-EXCEPTIONS.
+           MOVE ZEROS TO WS-EXCEPTION-COUNT
+           OPEN INPUT EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ EXCEPTION-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           IF WS-EXCEPTION-COUNT <
+                              WS-EXCEPTION-TABLE-MAX
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               MOVE EXC-CUSTOMER-ID TO
+                                   WS-EXC-TABLE-ID(WS-EXCEPTION-COUNT)
+                           ELSE
+                               DISPLAY "WARNING - exception table "
+                                   "full at " WS-EXCEPTION-TABLE-MAX
+                                   " entries; remaining EXCPFILE "
+                                   "records were not loaded for the "
+                                   "outstanding check."
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+       FIND-AND-CONSUME-EXCEPTION.
+           MOVE 0 TO WS-OUTSTANDING-FOUND
+           PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+               UNTIL WS-EXC-IDX > WS-EXCEPTION-COUNT
+               IF WS-EXC-TABLE-ID(WS-EXC-IDX) = MT-CUSTOMER-ID
+                   MOVE 1 TO WS-OUTSTANDING-FOUND
+                   MOVE ZEROS TO WS-EXC-TABLE-ID(WS-EXC-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       LOAD-PERSISTED-TOTALS.
+           OPEN I-O GL-EXTRACT-FILE
+           IF WS-GL-EXTRACT-STATUS NOT = "00"
+               OPEN OUTPUT GL-EXTRACT-FILE
+               IF WS-GL-EXTRACT-STATUS NOT = "00"
+                   DISPLAY "FATAL - unable to open GL-EXTRACT-FILE, "
+                       "status " WS-GL-EXTRACT-STATUS
+                   STOP RUN
+               END-IF
+               MOVE 1 TO WS-GL-FILE-IS-NEW
+               MOVE ZEROS TO WS-TOTAL-BALANCE
+               MOVE ZEROS TO WS-RECORD-COUNT
+               MOVE 0 TO WS-OVERFLOW-FLAG
+           ELSE
+               MOVE 0 TO WS-GL-FILE-IS-NEW
+               READ GL-EXTRACT-FILE
+                   AT END
+                       MOVE 1 TO WS-GL-FILE-IS-NEW
+                       MOVE ZEROS TO WS-TOTAL-BALANCE
+                       MOVE ZEROS TO WS-RECORD-COUNT
+                       MOVE 0 TO WS-OVERFLOW-FLAG
+                   NOT AT END
+                       MOVE GL-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+                       MOVE GL-RECORD-COUNT  TO WS-RECORD-COUNT
+                       IF GL-OVERFLOW-INDICATOR = "Y"
+                           MOVE 1 TO WS-OVERFLOW-FLAG
+                       ELSE
+                           MOVE 0 TO WS-OVERFLOW-FLAG
+                       END-IF
+               END-READ
+           END-IF.
+
+       SAVE-PERSISTED-TOTALS.
+           MOVE WS-TOTAL-BALANCE TO GL-TOTAL-BALANCE
+           MOVE WS-RECORD-COUNT  TO GL-RECORD-COUNT
+           IF WS-OVERFLOW-FLAG = 1
+               MOVE "Y" TO GL-OVERFLOW-INDICATOR
+           ELSE
+               MOVE "N" TO GL-OVERFLOW-INDICATOR
+           END-IF
+           IF WS-GL-FILE-IS-NEW = 1
+               WRITE GL-EXTRACT-RECORD
+           ELSE
+               REWRITE GL-EXTRACT-RECORD
+           END-IF
+           IF WS-GL-EXTRACT-STATUS NOT = "00"
+               DISPLAY "FATAL - error writing GL-EXTRACT-FILE, "
+                   "status " WS-GL-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           CLOSE GL-EXTRACT-FILE.
+
+       APPLY-MAINTENANCE-TRANSACTION.
+           PERFORM FIND-AND-CONSUME-EXCEPTION
+           IF WS-OUTSTANDING-FOUND = 0
+               DISPLAY "Maintenance reject - customer "
+                   MT-CUSTOMER-ID " is not on the exception file; "
+                   "correction ignored to avoid double-posting an "
+                   "already-balanced account."
+           ELSE
+               MOVE MT-CUSTOMER-ID TO CF-CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "Maintenance reject - customer "
+                           MT-CUSTOMER-ID " not found on master"
+                   NOT INVALID KEY
+                       MOVE MT-CORRECTED-BALANCE TO CF-CUSTOMER-BALANCE
+                       MOVE CF-CUSTOMER-ID       TO WS-CUSTOMER-ID
+                       MOVE CF-CUSTOMER-NAME     TO WS-CUSTOMER-NAME
+                       MOVE CF-SEGMENT-CODE      TO WS-SEGMENT-CODE
+                       MOVE CF-CUSTOMER-BALANCE  TO WS-CUSTOMER-BALANCE
+                       PERFORM VALIDATE-CUSTOMER-RECORD
+                       IF WS-VALID-RECORD = 1
+                           REWRITE CF-CUSTOMER-RECORD
+                               INVALID KEY
+                                   DISPLAY "Maintenance rewrite "
+                                       "failed for customer "
+                                       WS-CUSTOMER-ID
+                               NOT INVALID KEY
+                                   PERFORM POST-BALANCE-TO-TOTAL
+                                   DISPLAY "Maintenance applied - "
+                                       "customer " WS-CUSTOMER-ID
+                                       " corrected and posted to "
+                                       "the balance run."
+                           END-REWRITE
+                       ELSE
+                           PERFORM WRITE-EXCEPTION-RECORD
+                           DISPLAY "Maintenance correction still "
+                               "invalid - customer " WS-CUSTOMER-ID
+                       END-IF
+               END-READ
+           END-IF.
+
+       WRITE-GL-EXTRACT.
+           ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT GL-EXTRACT-FILE
+           IF WS-GL-EXTRACT-STATUS NOT = "00"
+               DISPLAY "FATAL - unable to open GL-EXTRACT-FILE, "
+                   "status " WS-GL-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-BATCH-DATE    TO GL-BATCH-DATE
+           MOVE WS-RECORD-COUNT  TO GL-RECORD-COUNT
+           MOVE WS-TOTAL-BALANCE TO GL-TOTAL-BALANCE
+           IF WS-OVERFLOW-FLAG = 1
+               MOVE "Y" TO GL-OVERFLOW-INDICATOR
+           ELSE
+               MOVE "N" TO GL-OVERFLOW-INDICATOR
+           END-IF
+           WRITE GL-EXTRACT-RECORD
+           IF WS-GL-EXTRACT-STATUS NOT = "00"
+               DISPLAY "FATAL - error writing GL-EXTRACT-FILE, "
+                   "status " WS-GL-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           CLOSE GL-EXTRACT-FILE.
+
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END MOVE 0 TO WS-RESTART-FOUND
+                   NOT AT END MOVE 1 TO WS-RESTART-FOUND
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-FOUND
+           END-IF
+           IF WS-RESTART-FOUND = 1
+               MOVE RST-TOTAL-BALANCE       TO WS-TOTAL-BALANCE
+               MOVE RST-RECORD-COUNT        TO WS-RECORD-COUNT
+               MOVE RST-HASH-TOTAL          TO WS-HASH-TOTAL
+               MOVE RST-READ-COUNT          TO WS-READ-COUNT
+               MOVE RST-READ-HASH-TOTAL     TO WS-READ-HASH-TOTAL
+               MOVE RST-OVERFLOW-FLAG       TO WS-OVERFLOW-FLAG
+               MOVE RST-SEGMENT-SUBTOTAL    TO WS-SEGMENT-SUBTOTAL
+               MOVE RST-PAGE-NUMBER         TO WS-PAGE-NUMBER
+               MOVE RST-RESUME-SEGMENT-CODE TO WS-RESUME-SEGMENT-CODE
+               MOVE RST-RESUME-SEGMENT-CODE TO WS-PREV-SEGMENT-CODE
+               MOVE RST-LAST-CUSTOMER-ID    TO WS-RESUME-CUSTOMER-ID
+               MOVE 0 TO WS-FIRST-RECORD-SW
+           END-IF.
+
+       POSITION-CUSTOMER-FILE.
+           IF WS-RESTART-FOUND = 1
+               MOVE WS-RESUME-SEGMENT-CODE TO CF-SEGMENT-CODE
+               START CUSTOMER-FILE KEY IS NOT LESS THAN CF-SEGMENT-CODE
+                   INVALID KEY MOVE 1 TO WS-EOF
+               END-START
+               IF WS-EOF = 0
+                   PERFORM SKIP-PROCESSED-RECORDS
+               END-IF
+               DISPLAY "Resuming from checkpoint after customer "
+                   WS-RESUME-CUSTOMER-ID " in segment "
+                   WS-RESUME-SEGMENT-CODE
+           ELSE
+               MOVE LOW-VALUES TO CF-SEGMENT-CODE
+               START CUSTOMER-FILE KEY IS NOT LESS THAN CF-SEGMENT-CODE
+                   INVALID KEY MOVE 1 TO WS-EOF
+               END-START
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL WS-EOF = 1
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-DATA-RECORD
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-CUSTOMER-FILE-STATUS NOT = "00"
+                           DISPLAY "FATAL - error reading "
+                               "CUSTOMER-FILE, status "
+                               WS-CUSTOMER-FILE-STATUS
+                           STOP RUN
+                       END-IF
+                       IF WS-SEGMENT-CODE = WS-RESUME-SEGMENT-CODE
+                          AND WS-CUSTOMER-ID NOT > WS-RESUME-CUSTOMER-ID
+                           CONTINUE
+                       ELSE
+                           PERFORM PROCESS-CUSTOMER-RECORD
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-SEGMENT-CODE     TO RST-RESUME-SEGMENT-CODE
+           MOVE WS-CUSTOMER-ID      TO RST-LAST-CUSTOMER-ID
+           MOVE WS-TOTAL-BALANCE    TO RST-TOTAL-BALANCE
+           MOVE WS-RECORD-COUNT     TO RST-RECORD-COUNT
+           MOVE WS-HASH-TOTAL       TO RST-HASH-TOTAL
+           MOVE WS-READ-COUNT       TO RST-READ-COUNT
+           MOVE WS-READ-HASH-TOTAL  TO RST-READ-HASH-TOTAL
+           MOVE WS-OVERFLOW-FLAG    TO RST-OVERFLOW-FLAG
+           MOVE WS-SEGMENT-SUBTOTAL TO RST-SEGMENT-SUBTOTAL
+           MOVE WS-PAGE-NUMBER      TO RST-PAGE-NUMBER
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - unable to open RESTART-FILE for "
+                   "checkpoint, status " WS-RESTART-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE RESTART-RECORD
+           IF WS-RESTART-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - error writing checkpoint to "
+                   "RESTART-FILE, status " WS-RESTART-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE RESTART-FILE.
+
+       CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END MOVE 0 TO WS-CONTROL-RECORD-FOUND
+                   NOT AT END MOVE 1 TO WS-CONTROL-RECORD-FOUND
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-CONTROL-RECORD-FOUND = 1
+               IF CTL-RECORD-COUNT NOT = WS-READ-COUNT
+                  OR CTL-HASH-TOTAL NOT = WS-READ-HASH-TOTAL
+                   MOVE 1 TO WS-RECONCILE-MISMATCH
+                   DISPLAY "CONTROL TOTAL MISMATCH - count/hash of "
+      -                "records READ does not tie to control file "
+      -                "(full-file-read check)"
+               ELSE
+                   IF CTL-TOTAL-BALANCE NOT = WS-TOTAL-BALANCE
+                       MOVE 1 TO WS-RECONCILE-MISMATCH
+                       DISPLAY "CONTROL TOTAL MISMATCH - posted "
+      -                    "balance total does not tie to control "
+      -                    "file"
+                   ELSE
+                       DISPLAY "Control totals reconciled "
+      -                    "successfully."
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "No control file present - reconciliation "
+      -            "skipped."
+           END-IF.
+
+       POST-BALANCE-TO-TOTAL.
+           MOVE 0 TO WS-LAST-POST-OK
+           ADD WS-CUSTOMER-BALANCE TO WS-TOTAL-BALANCE
+               ON SIZE ERROR
+                   MOVE 1 TO WS-OVERFLOW-FLAG
+                   MOVE "OVERFLOW" TO WS-REJECT-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               NOT ON SIZE ERROR
+                   MOVE 1 TO WS-LAST-POST-OK
+                   ADD 1 TO WS-RECORD-COUNT
+                   ADD WS-CUSTOMER-ID TO WS-HASH-TOTAL
+           END-ADD
+           IF WS-OVERFLOW-FLAG = 1
+               DISPLAY "Arithmetic overflow detected. Total may be "
+      -            "inaccurate."
+           END-IF.
+
+       ACCUMULATE-BALANCE.
+           IF WS-FIRST-RECORD-SW = 1
+               MOVE WS-SEGMENT-CODE TO WS-PREV-SEGMENT-CODE
+               MOVE 0 TO WS-FIRST-RECORD-SW
+           ELSE
+               IF WS-SEGMENT-CODE NOT = WS-PREV-SEGMENT-CODE
+                   PERFORM PRINT-SEGMENT-SUBTOTAL
+                   MOVE WS-SEGMENT-CODE TO WS-PREV-SEGMENT-CODE
+               END-IF
+           END-IF
+           PERFORM POST-BALANCE-TO-TOTAL
+           IF WS-LAST-POST-OK = 1
+               ADD WS-CUSTOMER-BALANCE TO WS-SEGMENT-SUBTOTAL
+                   ON SIZE ERROR
+                       DISPLAY "Segment subtotal overflow for "
+                           "segment " WS-SEGMENT-CODE
+      -                    ". Subtotal may be inaccurate; grand "
+      -                    "total is unaffected."
+               END-ADD
+           END-IF
+           IF WS-RECORD-COUNT > 0
+              AND FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+                  = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM WRITE-DETAIL-LINE.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE WS-CUSTOMER-ID      TO EXC-CUSTOMER-ID
+           MOVE WS-CUSTOMER-NAME    TO EXC-CUSTOMER-NAME
+           MOVE WS-CUSTOMER-BALANCE TO EXC-CUSTOMER-BALANCE
+           MOVE WS-REJECT-REASON    TO EXC-REASON-CODE
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - error writing EXCEPTION-FILE, "
+                   "status " WS-EXCEPTION-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       PROCESS-CUSTOMER-RECORD.
+           ADD 1 TO WS-READ-COUNT
+           ADD WS-CUSTOMER-ID TO WS-READ-HASH-TOTAL
+           PERFORM VALIDATE-CUSTOMER-RECORD
+           IF WS-VALID-RECORD = 1
+               PERFORM ACCUMULATE-BALANCE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM WRITE-EXCEPTION-RECORD
+               DISPLAY "Record rejected - customer " WS-CUSTOMER-ID
+                   " reason: " WS-REJECT-REASON
+           END-IF.
+
+       VALIDATE-CUSTOMER-RECORD.
+           MOVE 1 TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-CUSTOMER-ID IS NOT NUMERIC
+              OR WS-CUSTOMER-ID = ZEROS
+               MOVE 0 TO WS-VALID-RECORD
+               MOVE "BAD ID"    TO WS-REJECT-REASON
+           ELSE
+               IF WS-CUSTOMER-BALANCE IS NOT NUMERIC
+                  OR WS-CUSTOMER-BALANCE < ZEROS
+                  OR WS-CUSTOMER-BALANCE > WS-MAX-PLAUSIBLE-BALANCE
+                   MOVE 0 TO WS-VALID-RECORD
+                   MOVE "BAD BAL"   TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       PRINT-SEGMENT-SUBTOTAL.
+           DISPLAY "Segment " WS-PREV-SEGMENT-CODE
+               " subtotal: " WS-SEGMENT-SUBTOTAL
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-SEGMENT-SUBTOTAL TO WS-EDIT-BALANCE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "     SEGMENT " DELIMITED BY SIZE
+                  WS-PREV-SEGMENT-CODE DELIMITED BY SIZE
+                  " SUBTOTAL:" DELIMITED BY SIZE
+                  WS-EDIT-BALANCE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORT-FILE-STATUS
+           ADD 1 TO WS-LINE-COUNT
+           MOVE ZEROS TO WS-SEGMENT-SUBTOTAL.
+
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-EDIT-PAGE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CUSTOMER BALANCE REPORT" DELIMITED BY SIZE
+                  "          PAGE " DELIMITED BY SIZE
+                  WS-EDIT-PAGE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORT-FILE-STATUS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CUST ID  CUSTOMER NAME" DELIMITED BY SIZE
+                  "                   BALANCE       RUNNING TOTAL"
+                  DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORT-FILE-STATUS
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-CUSTOMER-ID      TO WS-EDIT-ID
+           MOVE WS-CUSTOMER-BALANCE TO WS-EDIT-BALANCE
+           MOVE WS-TOTAL-BALANCE    TO WS-EDIT-RUNTOTAL
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-EDIT-ID DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-CUSTOMER-NAME DELIMITED BY SIZE
+                  WS-EDIT-BALANCE DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-EDIT-RUNTOTAL DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORT-FILE-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-GRAND-TOTAL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-TOTAL-BALANCE TO WS-EDIT-BALANCE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "GRAND TOTAL BALANCE:" DELIMITED BY SIZE
+                  WS-EDIT-BALANCE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORT-FILE-STATUS
+           ADD 1 TO WS-LINE-COUNT
+           PERFORM WRITE-REJECTED-COUNT-LINE.
+
+       WRITE-REJECTED-COUNT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-REJECTED-COUNT TO WS-EDIT-REJECTED
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "RECORDS REJECTED (FAILED VALIDATION):"
+                  DELIMITED BY SIZE
+                  WS-EDIT-REJECTED DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CHECK-REPORT-FILE-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       CHECK-REPORT-FILE-STATUS.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL - error writing REPORT-FILE, status "
+                   WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF.
